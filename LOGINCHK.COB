@@ -0,0 +1,190 @@
+      ******************************************************************
+      * Program:      LOGINCHK
+      * Author:       PILLOS
+      * Installation: STUDENT RECORDS
+      * Date-Written: 09/08/26
+      * Date-Compiled:
+      * Purpose:      Common login/authorization check, CALLed by
+      *               Ventanas and NOMBRE so neither program has a
+      *               password baked into its own source any more.
+      *               Looks the user ID up in the USERS.DAT master,
+      *               checks the password and the role against the
+      *               calling program, and logs the attempt (pass or
+      *               fail) to the shared audit log.
+      * Tectonics:    cobc -c LOGINCHK.COB
+      * Mod history:
+      *   09/08/26  PILLOS  Initial version - shared credentials file
+      *                     and login check (replaces the literal
+      *                     passwords that used to live in Ventanas
+      *                     and NOMBRE).  Also writes the login audit
+      *                     trail since both jobs happen at the same
+      *                     point in the code.
+      *   09/08/26  PILLOS  Added explicit authorization arms for
+      *                     STUMAINT, TRANSCPT and USRMAINT (they were
+      *                     falling through the old VENTANAS/NOMBRE-
+      *                     only check and letting any active user in
+      *                     regardless of role).  USRMAINT now needs
+      *                     the ADMIN role specifically, since it can
+      *                     grant roles and passwords to every account.
+      *   09/08/26  PILLOS  Added a GRDMAINT arm (same role as
+      *                     TRANSCPT) and changed the WHEN OTHER default
+      *                     from CONTINUE to NOT AUTHORIZED - an
+      *                     unlisted LOGIN-PROGRAM was passing on
+      *                     password match alone, the same fail-open
+      *                     gap just closed for the named callers above.
+      *                     Also dropped a few unused WORKING-STORAGE
+      *                     items left over from earlier drafts.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGINCHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO 'USERS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-ID
+               FILE STATUS IS WS-USER-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE.
+           COPY USRREC.
+
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-USER-STATUS           PIC X(02).
+       01  WS-AUDIT-STATUS          PIC X(02).
+       01  WS-TODAY                 PIC 9(08).
+       01  WS-AUDIT-DATE-R  REDEFINES WS-TODAY.
+           05  WS-AUDIT-YY          PIC 9(04).
+           05  WS-AUDIT-MM          PIC 9(02).
+           05  WS-AUDIT-DD          PIC 9(02).
+       01  WS-NOW.
+           05  WS-NOW-TIME          PIC 9(06).
+           05  FILLER               PIC 9(02).
+
+       LINKAGE SECTION.
+       COPY LOGINLNK.
+
+       PROCEDURE DIVISION USING LOGIN-CONTROL.
+       0000-MAINLINE.
+           PERFORM 1000-VALIDATE-LOGIN THRU 1000-EXIT
+           PERFORM 2000-WRITE-AUDIT THRU 2000-EXIT
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      *  1000-VALIDATE-LOGIN - look the user up, check password    *
+      *  and role, set LOGIN-RESULT / LOGIN-ROLE / LOGIN-REASON.   *
+      *-----------------------------------------------------------*
+       1000-VALIDATE-LOGIN.
+           MOVE 'N' TO LOGIN-RESULT
+           MOVE SPACES TO LOGIN-ROLE
+           MOVE SPACES TO LOGIN-REASON
+
+           OPEN INPUT USER-FILE
+           IF WS-USER-STATUS NOT = '00'
+               MOVE 'NO USER FILE' TO LOGIN-REASON
+               GO TO 1000-EXIT
+           END-IF
+
+           MOVE LOGIN-USER-ID TO USER-ID
+           READ USER-FILE
+               INVALID KEY
+                   MOVE 'UNKNOWN USER' TO LOGIN-REASON
+                   GO TO 1000-CLOSE
+           END-READ
+
+           IF NOT USER-STATUS-ACTIVE
+               MOVE 'INACTIVE USER' TO LOGIN-REASON
+               GO TO 1000-CLOSE
+           END-IF
+
+           IF USER-PASSWORD NOT = LOGIN-PASSWORD
+               MOVE 'BAD PASSWORD' TO LOGIN-REASON
+               GO TO 1000-CLOSE
+           END-IF
+
+           EVALUATE TRUE
+               WHEN LOGIN-PROGRAM = 'VENTANAS'
+                   IF NOT USER-ROLE-VENTANAS AND NOT USER-ROLE-BOTH
+                           AND NOT USER-ROLE-ADMIN
+                       MOVE 'NOT AUTHORIZED' TO LOGIN-REASON
+                       GO TO 1000-CLOSE
+                   END-IF
+               WHEN LOGIN-PROGRAM = 'NOMBRE' OR
+                       LOGIN-PROGRAM = 'STUMAINT'
+                   IF NOT USER-ROLE-NOMBRE AND NOT USER-ROLE-BOTH
+                           AND NOT USER-ROLE-ADMIN
+                       MOVE 'NOT AUTHORIZED' TO LOGIN-REASON
+                       GO TO 1000-CLOSE
+                   END-IF
+               WHEN LOGIN-PROGRAM = 'TRANSCPT'
+                   IF NOT USER-ROLE-BOTH AND NOT USER-ROLE-ADMIN
+                       MOVE 'NOT AUTHORIZED' TO LOGIN-REASON
+                       GO TO 1000-CLOSE
+                   END-IF
+               WHEN LOGIN-PROGRAM = 'USRMAINT'
+                   IF NOT USER-ROLE-ADMIN
+                       MOVE 'NOT AUTHORIZED' TO LOGIN-REASON
+                       GO TO 1000-CLOSE
+                   END-IF
+               WHEN LOGIN-PROGRAM = 'GRDMAINT'
+                   IF NOT USER-ROLE-BOTH AND NOT USER-ROLE-ADMIN
+                       MOVE 'NOT AUTHORIZED' TO LOGIN-REASON
+                       GO TO 1000-CLOSE
+                   END-IF
+               WHEN OTHER
+                   MOVE 'NOT AUTHORIZED' TO LOGIN-REASON
+                   GO TO 1000-CLOSE
+           END-EVALUATE
+
+           MOVE 'Y' TO LOGIN-RESULT
+           MOVE USER-ROLE TO LOGIN-ROLE
+           MOVE 'OK' TO LOGIN-REASON.
+
+       1000-CLOSE.
+           CLOSE USER-FILE.
+
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-WRITE-AUDIT - append one line to AUDIT.LOG recording *
+      *  who tried to log in to which program and the outcome.    *
+      *-----------------------------------------------------------*
+       2000-WRITE-AUDIT.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-NOW FROM TIME
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = '05' OR WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           MOVE SPACES TO AUDIT-RECORD
+           STRING WS-AUDIT-YY  DELIMITED BY SIZE '-'  DELIMITED BY SIZE
+                  WS-AUDIT-MM  DELIMITED BY SIZE '-'  DELIMITED BY SIZE
+                  WS-AUDIT-DD  DELIMITED BY SIZE
+                  INTO AUDIT-DATE
+           MOVE WS-NOW-TIME TO AUDIT-TIME
+           MOVE LOGIN-PROGRAM TO AUDIT-PROGRAM
+           MOVE LOGIN-USER-ID TO AUDIT-USER-ID
+           IF LOGIN-OK
+               MOVE 'PASS' TO AUDIT-RESULT
+           ELSE
+               MOVE 'FAIL' TO AUDIT-RESULT
+           END-IF
+
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       2000-EXIT.
+           EXIT.
