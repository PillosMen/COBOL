@@ -0,0 +1,316 @@
+      ******************************************************************
+      * Program:      TRANSCPT
+      * Author:       PILLOS
+      * Installation: STUDENT RECORDS
+      * Date-Written: 09/08/26
+      * Date-Compiled:
+      * Purpose:      Match GRADES.DAT against CONES.DAT by STUDENT-ID
+      *               and print a combined transcript-style listing
+      *               (ID, NAME, COURSE, SCORE, LETTER) to TRANSCPT.DAT,
+      *               headed and paginated the same way NOMBRE's roster
+      *               report is.
+      * Tectonics:    cobc -x TRANSCPT.COB
+      * Mod history:
+      *   09/08/26  PILLOS  Initial version.
+      *   09/08/26  PILLOS  1000-INITIALIZE now checks the status of
+      *                     every OPEN instead of assuming success -
+      *                     GRADES.DAT in particular does not exist
+      *                     until GRDMAINT has created it, and a READ
+      *                     against a file that never opened is not
+      *                     the same thing as an INVALID KEY on a
+      *                     missing row.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSCPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO 'CONES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+           SELECT GRADES-FILE ASSIGN TO 'GRADES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GRADE-STUDENT-ID
+               FILE STATUS IS WS-GRADE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO 'TRANSCPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT.
+           COPY STUDENT.
+
+       FD  GRADES-FILE.
+           COPY GRADEREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STUDENT-STATUS        PIC X(02).
+           88  WS-STUDENT-OK            VALUE '00'.
+       01  WS-GRADE-STATUS          PIC X(02).
+           88  WS-GRADE-OK              VALUE '00'.
+           88  WS-GRADE-NOT-FOUND       VALUE '23'.
+       01  WS-REPORT-STATUS         PIC X(02).
+       01  WS-INIT-OK-SW            PIC X(01)   VALUE 'Y'.
+           88  WS-INIT-OK               VALUE 'Y'.
+
+       01  WS-STUDENT-REC.
+           05  WS-STUDENT-ID        PIC 9(05).
+           05  WS-NAME              PIC A(25).
+
+       01  WS-EOF-SW                PIC X(01)   VALUE 'N'.
+           88  WS-EOF                    VALUE 'Y'.
+
+       77  WS-USER-ID               PIC X(08).
+       77  PASS                     PIC X(10).
+       COPY LOGINLNK.
+
+       01  WS-TOTAL-COUNT           PIC 9(05) COMP VALUE ZERO.
+       01  WS-PAGE-NO               PIC 9(03) COMP VALUE ZERO.
+       01  WS-LINE-COUNT            PIC 9(03) COMP VALUE ZERO.
+       01  WS-LINES-PER-PAGE        PIC 9(03) COMP VALUE 40.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY          PIC 9(04).
+           05  WS-RUN-MM            PIC 9(02).
+           05  WS-RUN-DD            PIC 9(02).
+
+       01  WS-HDR-1.
+           05  FILLER               PIC X(28) VALUE SPACES.
+           05  FILLER          PIC X(18) VALUE "STUDENT TRANSCRIPT".
+           05  FILLER               PIC X(17) VALUE SPACES.
+           05  FILLER               PIC X(5)  VALUE "PAGE ".
+           05  WS-HDR-PAGE          PIC ZZ9.
+       01  WS-HDR-2.
+           05  FILLER               PIC X(08) VALUE "RUN DATE".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-HDR-YYYY          PIC 9(04).
+           05  FILLER               PIC X(01) VALUE "-".
+           05  WS-HDR-MM            PIC 9(02).
+           05  FILLER               PIC X(01) VALUE "-".
+           05  WS-HDR-DD            PIC 9(02).
+       01  WS-HDR-3.
+           05  FILLER               PIC X(10) VALUE "STUDENT ID".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(25) VALUE "NAME".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE "COURSE".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(05) VALUE "SCORE".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(05) VALUE "GRADE".
+       01  WS-HDR-4.
+           05  FILLER               PIC X(10) VALUE ALL "-".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(25) VALUE ALL "-".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE ALL "-".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(05) VALUE ALL "-".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(05) VALUE ALL "-".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-ID            PIC ZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DTL-NAME          PIC A(25).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DTL-COURSE        PIC X(10).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DTL-SCORE         PIC ZZ9.
+           05  FILLER               PIC X(04) VALUE SPACES.
+           05  WS-DTL-LETTER        PIC X(01).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER          PIC X(20) VALUE "TOTAL STUDENTS READ:".
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-TOT-COUNT         PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF LOGIN-OK
+               IF WS-INIT-OK
+                   PERFORM 3000-PROCESS-STUDENTS THRU 3000-EXIT
+                       UNTIL WS-EOF
+                   PERFORM 4000-FINISH THRU 4000-EXIT
+               ELSE
+                   DISPLAY "TRANSCRIPT REPORT ABORTED"
+               END-IF
+           ELSE
+               DISPLAY "CONTRASENA INCORRECTA"
+           END-IF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE - log the operator in, open the two       *
+      *  masters and the report, and print the first page heading. *
+      *  Each OPEN's status is checked - GRADES.DAT in particular   *
+      *  does not exist until GRDMAINT has been run at least once,  *
+      *  and reading a file that never opened is a bigger problem   *
+      *  than one with no matching row for a given student.         *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           DISPLAY "TRANSCRIPT REPORT - LOGIN"
+           DISPLAY "USUARIO"
+           ACCEPT WS-USER-ID
+           ACCEPT PASS
+
+           MOVE WS-USER-ID TO LOGIN-USER-ID
+           MOVE PASS TO LOGIN-PASSWORD
+           MOVE "TRANSCPT" TO LOGIN-PROGRAM
+           CALL "LOGINCHK" USING LOGIN-CONTROL
+
+           IF LOGIN-OK
+               OPEN INPUT STUDENT
+               IF NOT WS-STUDENT-OK
+                   MOVE 'N' TO WS-INIT-OK-SW
+                   DISPLAY "CONES.DAT COULD NOT BE OPENED - STATUS "
+                       WS-STUDENT-STATUS
+               END-IF
+
+               OPEN INPUT GRADES-FILE
+               IF WS-GRADE-STATUS NOT = '00'
+                   MOVE 'N' TO WS-INIT-OK-SW
+                   DISPLAY "GRADES.DAT COULD NOT BE OPENED - STATUS "
+                       WS-GRADE-STATUS
+                   DISPLAY "RUN GRDMAINT AT LEAST ONCE TO CREATE IT"
+               END-IF
+
+               OPEN OUTPUT REPORT-FILE
+               IF WS-REPORT-STATUS NOT = '00'
+                   MOVE 'N' TO WS-INIT-OK-SW
+                   DISPLAY "TRANSCPT.DAT COULD NOT BE OPENED - STATUS "
+                       WS-REPORT-STATUS
+               END-IF
+
+               IF WS-INIT-OK
+                   ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+                   PERFORM 2000-WRITE-HEADING THRU 2000-EXIT
+               END-IF
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-WRITE-HEADING - start a new report page: title, run  *
+      *  date, page number and column headings.                    *
+      *-----------------------------------------------------------*
+       2000-WRITE-HEADING.
+           ADD 1 TO WS-PAGE-NO
+           MOVE ZERO TO WS-LINE-COUNT
+
+           MOVE WS-PAGE-NO TO WS-HDR-PAGE
+           WRITE REPORT-LINE FROM WS-HDR-1
+
+           MOVE WS-RUN-YYYY TO WS-HDR-YYYY
+           MOVE WS-RUN-MM TO WS-HDR-MM
+           MOVE WS-RUN-DD TO WS-HDR-DD
+           WRITE REPORT-LINE FROM WS-HDR-2
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           WRITE REPORT-LINE FROM WS-HDR-3
+           WRITE REPORT-LINE FROM WS-HDR-4.
+
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3000-PROCESS-STUDENTS - read the next student, look up    *
+      *  the matching GRADES.DAT row (if any) by STUDENT-ID, and    *
+      *  print the combined transcript line.                        *
+      *-----------------------------------------------------------*
+       3000-PROCESS-STUDENTS.
+           READ STUDENT NEXT INTO WS-STUDENT-REC
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+                   GO TO 3000-EXIT
+           END-READ
+
+           ADD 1 TO WS-TOTAL-COUNT
+           PERFORM 3050-LOOKUP-GRADE THRU 3050-EXIT
+           PERFORM 3100-WRITE-DETAIL-LINE THRU 3100-EXIT.
+
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3050-LOOKUP-GRADE - pull the enrollment/grade row for the *
+      *  current student, if one was ever recorded.                *
+      *-----------------------------------------------------------*
+       3050-LOOKUP-GRADE.
+           MOVE WS-STUDENT-ID TO GRADE-STUDENT-ID
+           READ GRADES-FILE
+               INVALID KEY
+                   MOVE SPACES TO GRADE-COURSE
+                   MOVE ZERO TO GRADE-SCORE
+                   MOVE SPACES TO GRADE-LETTER
+           END-READ.
+
+       3050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3100-WRITE-DETAIL-LINE - write one transcript row,        *
+      *  breaking to a new page first when the current page is     *
+      *  full.                                                      *
+      *-----------------------------------------------------------*
+       3100-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+               PERFORM 2000-WRITE-HEADING THRU 2000-EXIT
+           END-IF
+
+           MOVE WS-STUDENT-ID TO WS-DTL-ID
+           MOVE WS-NAME TO WS-DTL-NAME
+           MOVE GRADE-COURSE TO WS-DTL-COURSE
+           MOVE GRADE-SCORE TO WS-DTL-SCORE
+           MOVE GRADE-LETTER TO WS-DTL-LETTER
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  4000-FINISH - write the final count and close the report  *
+      *-----------------------------------------------------------*
+       4000-FINISH.
+           MOVE WS-TOTAL-COUNT TO WS-TOT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+           CLOSE REPORT-FILE
+           DISPLAY "TRANSCRIPT REPORT COMPLETE - SEE TRANSCPT.DAT".
+
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  9000-TERMINATE - close the two masters.                    *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-STUDENT-STATUS = '00' OR WS-STUDENT-STATUS = '10'
+               CLOSE STUDENT
+           END-IF
+           IF WS-GRADE-STATUS = '00' OR WS-GRADE-STATUS = '23'
+               CLOSE GRADES-FILE
+           END-IF
+           IF NOT WS-INIT-OK AND WS-REPORT-STATUS = '00'
+               CLOSE REPORT-FILE
+           END-IF.
+
+       9000-EXIT.
+           EXIT.
