@@ -0,0 +1,238 @@
+      ******************************************************************
+      * Program:      USRMAINT
+      * Author:       PILLOS
+      * Installation: STUDENT RECORDS
+      * Date-Written: 09/08/26
+      * Date-Compiled:
+      * Purpose:      Maintenance screen for the USERS.DAT login
+      *               master - add, change or delete a login account
+      *               (user ID, password, role, status) so accounts
+      *               can be managed without recompiling Ventanas or
+      *               NOMBRE.
+      * Tectonics:    cobc -x USRMAINT.COB LOGINCHK.COB
+      * Mod history:
+      *   09/08/26  PILLOS  Initial version.
+      *   09/08/26  PILLOS  This program can grant any role, including
+      *                     ADMIN, to any account - it now requires an
+      *                     ADMIN login of its own before it will touch
+      *                     USERS.DAT.  The one exception is bootstrap:
+      *                     when USERS.DAT does not exist yet there is
+      *                     no admin to log in as, so the very first
+      *                     run (the one that creates the file) skips
+      *                     the login and lets the first account be
+      *                     added directly.
+      *   09/08/26  PILLOS  Dropped a couple of unused status 88s left
+      *                     over from earlier drafts.
+      *   09/08/26  PILLOS  1000-INITIALIZE's bootstrap branch only
+      *                     ever checked for status '35' (file not
+      *                     found) - any other OPEN failure against
+      *                     USERS.DAT (the master gating every other
+      *                     program's login) was never caught, and the
+      *                     program ran its full account-maintenance
+      *                     menu regardless.  0000-MAINLINE now refuses
+      *                     to run at all unless the OPEN came back
+      *                     '00', the same way STUMAINT already refuses
+      *                     for CONES.DAT.  9000-TERMINATE also only
+      *                     CLOSEs USER-FILE when it is actually open.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USRMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO 'USERS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-ID
+               FILE STATUS IS WS-USER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE.
+           COPY USRREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-USER-STATUS           PIC X(02).
+           88  WS-USER-OK               VALUE '00'.
+       01  WS-DONE-SW               PIC X(01)   VALUE 'N'.
+           88  WS-DONE                  VALUE 'Y'.
+       01  WS-OPCION                PIC X(01).
+       01  WS-BOOTSTRAP-SW          PIC X(01)   VALUE 'N'.
+           88  WS-BOOTSTRAP-RUN         VALUE 'Y'.
+
+       77  WS-USER-ID               PIC X(08).
+       77  PASS                     PIC X(10).
+       COPY LOGINLNK.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF WS-USER-OK
+               IF WS-BOOTSTRAP-RUN
+                   DISPLAY "USERS.DAT NOT FOUND - CREATING IT NOW"
+                   DISPLAY "ADD THE FIRST (ADMIN) ACCOUNT"
+                   MOVE 'Y' TO LOGIN-RESULT
+               ELSE
+                   PERFORM 1500-VALIDATE-LOGIN THRU 1500-EXIT
+               END-IF
+
+               IF LOGIN-OK
+                   PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+                       UNTIL WS-DONE
+               ELSE
+                   DISPLAY "CONTRASENA INCORRECTA"
+               END-IF
+           ELSE
+               DISPLAY "USERS.DAT COULD NOT BE OPENED - STATUS "
+                   WS-USER-STATUS
+           END-IF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE - open the master, creating it the first  *
+      *  time this program is ever run.  A freshly-created file     *
+      *  means nobody can be an admin yet, so flag this as a        *
+      *  bootstrap run and skip the login just this once.           *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O USER-FILE
+           IF WS-USER-STATUS = '35'
+               OPEN OUTPUT USER-FILE
+               CLOSE USER-FILE
+               OPEN I-O USER-FILE
+               MOVE 'Y' TO WS-BOOTSTRAP-SW
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  1500-VALIDATE-LOGIN - only an ADMIN account may add,       *
+      *  change or delete a login account.                          *
+      *-----------------------------------------------------------*
+       1500-VALIDATE-LOGIN.
+           DISPLAY "USER MAINTENANCE - LOGIN"
+           DISPLAY "USUARIO"
+           ACCEPT WS-USER-ID
+           ACCEPT PASS
+
+           MOVE WS-USER-ID TO LOGIN-USER-ID
+           MOVE PASS TO LOGIN-PASSWORD
+           MOVE "USRMAINT" TO LOGIN-PROGRAM
+           CALL "LOGINCHK" USING LOGIN-CONTROL.
+
+       1500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-PROCESS-MENU - one pass through the maintenance      *
+      *  menu:  Add, Change, Delete or eXit.                       *
+      *-----------------------------------------------------------*
+       2000-PROCESS-MENU.
+           DISPLAY " "
+           DISPLAY "USER MAINTENANCE  -  A)DD  C)HANGE  D)ELETE  X)IT"
+           ACCEPT WS-OPCION
+
+           EVALUATE WS-OPCION
+               WHEN 'A' WHEN 'a'
+                   PERFORM 3000-ADD-USER THRU 3000-EXIT
+               WHEN 'C' WHEN 'c'
+                   PERFORM 4000-CHANGE-USER THRU 4000-EXIT
+               WHEN 'D' WHEN 'd'
+                   PERFORM 5000-DELETE-USER THRU 5000-EXIT
+               WHEN 'X' WHEN 'x'
+                   MOVE 'Y' TO WS-DONE-SW
+               WHEN OTHER
+                   DISPLAY "INVALID OPTION"
+           END-EVALUATE.
+
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3000-ADD-USER - prompt for a new account and WRITE it.    *
+      *-----------------------------------------------------------*
+       3000-ADD-USER.
+           MOVE SPACES TO USER-RECORD
+           DISPLAY "NEW USER ID    : " WITH NO ADVANCING
+           ACCEPT USER-ID
+           DISPLAY "PASSWORD       : " WITH NO ADVANCING
+           ACCEPT USER-PASSWORD
+           DISPLAY "ROLE (V/N/B/A) : " WITH NO ADVANCING
+           ACCEPT USER-ROLE
+           MOVE 'A' TO USER-STATUS
+
+           WRITE USER-RECORD
+               INVALID KEY
+                   DISPLAY "USER ID ALREADY EXISTS"
+                   GO TO 3000-EXIT
+           END-WRITE
+           DISPLAY "USER ADDED".
+
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  4000-CHANGE-USER - look a user up and rewrite the fields  *
+      *  that are supplied.                                        *
+      *-----------------------------------------------------------*
+       4000-CHANGE-USER.
+           DISPLAY "USER ID TO CHANGE : " WITH NO ADVANCING
+           ACCEPT USER-ID
+           READ USER-FILE
+               INVALID KEY
+                   DISPLAY "USER ID NOT FOUND"
+                   GO TO 4000-EXIT
+           END-READ
+
+           DISPLAY "PASSWORD       : " WITH NO ADVANCING
+           ACCEPT USER-PASSWORD
+           DISPLAY "ROLE (V/N/B/A) : " WITH NO ADVANCING
+           ACCEPT USER-ROLE
+           DISPLAY "STATUS (A/I)   : " WITH NO ADVANCING
+           ACCEPT USER-STATUS
+
+           REWRITE USER-RECORD
+               INVALID KEY
+                   DISPLAY "REWRITE FAILED"
+                   GO TO 4000-EXIT
+           END-REWRITE
+           DISPLAY "USER CHANGED".
+
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  5000-DELETE-USER - look a user up and remove the record.  *
+      *-----------------------------------------------------------*
+       5000-DELETE-USER.
+           DISPLAY "USER ID TO DELETE : " WITH NO ADVANCING
+           ACCEPT USER-ID
+           READ USER-FILE
+               INVALID KEY
+                   DISPLAY "USER ID NOT FOUND"
+                   GO TO 5000-EXIT
+           END-READ
+
+           DELETE USER-FILE
+               INVALID KEY
+                   DISPLAY "DELETE FAILED"
+                   GO TO 5000-EXIT
+           END-DELETE
+           DISPLAY "USER DELETED".
+
+       5000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  9000-TERMINATE - close up shop.                           *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-USER-OK
+               CLOSE USER-FILE
+           END-IF.
+
+       9000-EXIT.
+           EXIT.
