@@ -3,6 +3,11 @@
       * Date: 08/06/18
       * Purpose:
       * Tectonics: cobc
+      * Mod history:
+      *   09/08/26  pillos  Login now goes through the shared USERS.DAT
+      *                     master (CALL LOGINCHK) instead of comparing
+      *                     the password to a literal in this source,
+      *                     so new accounts don't need a recompile.
       ******************************************************************
        identification division.
        program-id. Ventanas.
@@ -10,26 +15,33 @@
        environment division.
        data division.
        working-storage section.
+       77  USUARIO pic x(08).
        77  CONTRASE pic x(10).
        77  OPCION pic x.
+       COPY LOGINLNK.
        PROCEDURE DIVISION.
        Inicio.
        display "Hello Fucking World!!!" AT LINE 01 COL 01
        display "LOGIN " AT LINE 05 COL 10
+       DISPLAY "USUARIO" AT LINE 06 COL 10
+       ACCEPT USUARIO AT LINE 06 COL 20
        ACCEPT CONTRASE AT LINE 07 COL 10
-       
-         
-         IF CONTRASE = "PASO"
-               
-           DISPLAY " CONTRASEÑA CORRECTA, ENTER PARA CONTINUAR" 
+
+       MOVE USUARIO TO LOGIN-USER-ID
+       MOVE CONTRASE TO LOGIN-PASSWORD
+       MOVE "VENTANAS" TO LOGIN-PROGRAM
+       CALL "LOGINCHK" USING LOGIN-CONTROL
+
+         IF LOGIN-OK
+
+           DISPLAY " CONTRASEÑA CORRECTA, ENTER PARA CONTINUAR"
            AT LINE 10 COL 10
            ACCEPT OPCION AT LINE 11 COL 10
-           
-                
+
            ELSE
                   DISPLAY "CONTRASE#A INCORRECTA"
                   AT LINE 10 COL 10
            ACCEPT OPCION AT LINE 11 COL 10
               STOP RUN
-           END-IF   
+           END-IF
        STOP RUN.
