@@ -3,6 +3,75 @@
       * Date: 22/06/18
       * Purpose:
       * Tectonics: cobc
+      * Mod history:
+      *   09/08/26  PILLOS  Login now goes through the shared USERS.DAT
+      *                     master (CALL LOGINCHK) instead of comparing
+      *                     the password to a literal in this source,
+      *                     so new accounts don't need a recompile.
+      *   09/08/26  PILLOS  CONES.DAT converted from LINE SEQUENTIAL to
+      *                     INDEXED, keyed on STUDENT-ID, so a single
+      *                     student can be pulled up directly instead
+      *                     of scanning the whole file.
+      *   09/08/26  PILLOS  Added a headed, paginated roster report
+      *                     mode (ROSTER.DAT) alongside the plain
+      *                     screen display, for when the roster needs
+      *                     to be handed out as a document instead of
+      *                     scrolled past on a terminal.  Restructured
+      *                     the read loop into numbered paragraphs to
+      *                     make room for it.
+      *   09/08/26  PILLOS  Rows with a blank NAME or a zero/non-
+      *                     numeric STUDENT-ID are no longer displayed
+      *                     or reported - they are shunted to
+      *                     REJECT.DAT with a reason code, and the run
+      *                     ends with a short exception count.
+      *   09/08/26  PILLOS  Added checkpoint/restart: the last
+      *                     STUDENT-ID processed is saved to
+      *                     CHECKPT.DAT every 10 rows, and a restart
+      *                     starts the STUDENT master just past that
+      *                     ID instead of at the beginning.
+      *   09/08/26  PILLOS  Added an unattended batch mode: when
+      *                     NOMPARM.DAT is present, the user ID,
+      *                     password and D/R mode come from it instead
+      *                     of an ACCEPT, so this can run from a
+      *                     scheduled job with nobody at a terminal.
+      *   09/08/26  PILLOS  Interactive D)ISPLAY mode now pages the
+      *                     roster a screen at a time (ENTER PARA
+      *                     CONTINUAR, same as Ventanas) instead of
+      *                     scrolling the whole file past, and can be
+      *                     narrowed to a single STUDENT-ID or a name
+      *                     prefix instead of always listing everyone.
+      *   09/08/26  PILLOS  9000-TERMINATE was skipping the CLOSE of
+      *                     STUDENT/REJECT-FILE whenever the restart
+      *                     START in 1060-POSITION-STUDENT came back
+      *                     NOT INVALID KEY (status '23') - added that
+      *                     status to the close guard alongside '00'
+      *                     and '10'.
+      *   09/08/26  PILLOS  A restart resuming past a checkpoint no
+      *                     longer wipes ROSTER.DAT/REJECT.DAT with
+      *                     OPEN OUTPUT - it now opens them EXTEND and
+      *                     skips the page-1 heading, so the rows a
+      *                     killed run already reported are not lost.
+      *   09/08/26  PILLOS  CHECKPT.DAT now also carries the running
+      *                     STUDENTS READ / ROWS REJECTED counts, not
+      *                     just the last STUDENT-ID - a restart used
+      *                     to start those counters back at zero, so
+      *                     the final totals only reflected the resumed
+      *                     portion of the run instead of the whole job.
+      *   09/08/26  PILLOS  3070-WRITE-CHECKPOINT now CLOSEs and
+      *                     reopens ROSTER.DAT/REJECT.DAT (EXTEND) at
+      *                     the same 10-row cadence it saves
+      *                     CHECKPT.DAT - a LINE SEQUENTIAL WRITE is
+      *                     only guaranteed durable at CLOSE, so the
+      *                     two were able to drift apart and a restart
+      *                     could reprocess and duplicate rows libc had
+      *                     already flushed to disk past the last saved
+      *                     checkpoint.
+      *   09/08/26  PILLOS  An ID search now goes straight to CONES.DAT
+      *                     with a keyed READ instead of scanning every
+      *                     row - the whole point of converting CONES.DAT
+      *                     to INDEXED in the first place.  A NAME or ID
+      *                     search that matches nothing now says so
+      *                     instead of just ending with no output.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NOMBRE.
@@ -11,41 +80,609 @@
            INPUT-OUTPUT SECTION.
                  FILE-CONTROL.
                       SELECT STUDENT ASSIGN TO 'CONES.DAT'
-                      ORGANIZATION IS LINE SEQUENTIAL.
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS STUDENT-ID
+                      FILE STATUS IS WS-STUDENT-STATUS.
+
+                      SELECT REPORT-FILE ASSIGN TO 'ROSTER.DAT'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WS-REPORT-STATUS.
+
+                      SELECT REJECT-FILE ASSIGN TO 'REJECT.DAT'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WS-REJECT-STATUS.
+
+                      SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPT.DAT'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WS-CHECKPT-STATUS.
+
+                      SELECT PARM-FILE ASSIGN TO 'NOMPARM.DAT'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WS-PARM-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
            FD STUDENT.
-           01 STUDENT-FILE.
-                 05 STUDENT-ID PIC 9(5).
-                 05 NAME PIC A(25).
+           COPY STUDENT.
+
+           FD REPORT-FILE.
+           01 REPORT-LINE PIC X(80).
+
+           FD REJECT-FILE.
+           01 REJECT-LINE PIC X(80).
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+               05 CKPT-STUDENT-ID PIC 9(5).
+               05 CKPT-TOTAL-COUNT PIC 9(5).
+               05 CKPT-REJECT-COUNT PIC 9(5).
+
+           FD PARM-FILE.
+           01 PARM-RECORD.
+               05 PARM-USER-ID PIC X(08).
+               05 PARM-PASSWORD PIC X(10).
+               05 PARM-MODE PIC X(01).
 
        WORKING-STORAGE SECTION.
+       01 WS-STUDENT-STATUS PIC X(2).
+       01 WS-REPORT-STATUS PIC X(2).
+       01 WS-REJECT-STATUS PIC X(2).
        01 WS-STUDENT.
            05 WS-STUDENT-ID PIC 9(5).
            05 WS-NAME PIC A(25).
-       01 WS-EOF PIC A(1).
+       01 WS-EOF-SW PIC X(1) VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       01 WS-VALID-SW PIC X(1) VALUE 'Y'.
+           88 WS-VALID-ROW VALUE 'Y'.
+       01 WS-REJECT-COUNT PIC 9(5) COMP VALUE ZERO.
+       01 WS-REJECT-REASON PIC X(20).
+       01 WS-CHECKPT-STATUS PIC X(2).
+       01 WS-CHECKPOINT-ID PIC 9(5) VALUE ZERO.
+       01 WS-RESTART-SW PIC X(1) VALUE 'N'.
+           88 WS-IS-RESTART VALUE 'Y'.
+       01 WS-CHECKPT-INTERVAL PIC 9(3) COMP VALUE 10.
+       01 WS-SINCE-CHECKPT PIC 9(3) COMP VALUE ZERO.
+       01 WS-CHECKPT-FILENAME PIC X(20) VALUE 'CHECKPT.DAT'.
+       01 WS-PARM-STATUS PIC X(2).
+       01 WS-BATCH-SW PIC X(1) VALUE 'N'.
+           88 WS-BATCH-MODE VALUE 'Y'.
+       77  WS-USER-ID PIC X(08).
        77  PASS       PIC       X(10).
        77  OPCION     PIC       X.
+       COPY LOGINLNK.
+
+       01 WS-MODE PIC X(1).
+           88 WS-MODE-REPORT VALUE 'R'.
+           88 WS-MODE-DISPLAY VALUE 'D'.
+
+       01 WS-TOTAL-COUNT PIC 9(5) COMP VALUE ZERO.
+       01 WS-PAGE-NO PIC 9(3) COMP VALUE ZERO.
+       01 WS-LINE-COUNT PIC 9(3) COMP VALUE ZERO.
+       01 WS-LINES-PER-PAGE PIC 9(3) COMP VALUE 40.
+
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY PIC 9(4).
+           05 WS-RUN-MM PIC 9(2).
+           05 WS-RUN-DD PIC 9(2).
+
+       01 WS-HDR-1.
+           05 FILLER PIC X(30) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "STUDENT ROSTER".
+           05 FILLER PIC X(21) VALUE SPACES.
+           05 FILLER PIC X(5) VALUE "PAGE ".
+           05 WS-HDR-PAGE PIC ZZ9.
+       01 WS-HDR-2.
+           05 FILLER PIC X(8) VALUE "RUN DATE".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-HDR-YYYY PIC 9(4).
+           05 FILLER PIC X(1) VALUE "-".
+           05 WS-HDR-MM PIC 9(2).
+           05 FILLER PIC X(1) VALUE "-".
+           05 WS-HDR-DD PIC 9(2).
+       01 WS-HDR-3.
+           05 FILLER PIC X(10) VALUE "STUDENT ID".
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(25) VALUE "NAME".
+       01 WS-HDR-4.
+           05 FILLER PIC X(10) VALUE ALL "-".
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(25) VALUE ALL "-".
+
+       01 WS-DETAIL-LINE.
+           05 WS-DTL-ID PIC ZZZZ9.
+           05 FILLER PIC X(9) VALUE SPACES.
+           05 WS-DTL-NAME PIC A(25).
+
+       01 WS-TOTAL-LINE.
+           05 FILLER PIC X(20) VALUE "TOTAL STUDENTS READ:".
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 WS-TOT-COUNT PIC ZZZZ9.
+
+       01 WS-REJECT-LINE.
+           05 WS-REJ-ID PIC ZZZZ9.
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 WS-REJ-NAME PIC A(25).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 WS-REJ-REASON PIC X(20).
+
+       01 WS-SEARCH-MODE PIC X(1) VALUE 'A'.
+           88 WS-SEARCH-ALL VALUE 'A'.
+           88 WS-SEARCH-BY-ID VALUE 'I'.
+           88 WS-SEARCH-BY-NAME VALUE 'N'.
+       01 WS-SEARCH-ID PIC 9(5) VALUE ZERO.
+       01 WS-SEARCH-NAME PIC A(25) VALUE SPACES.
+       01 WS-SEARCH-NAME-LEN PIC 9(2) COMP VALUE 1.
+       01 WS-MATCH-SW PIC X(1) VALUE 'Y'.
+           88 WS-MATCH VALUE 'Y'.
+       01 WS-SCREEN-ROWS PIC 9(3) COMP VALUE 15.
+       01 WS-SCREEN-COUNT PIC 9(3) COMP VALUE ZERO.
+       01 WS-SEARCH-MATCH-COUNT PIC 9(5) COMP VALUE ZERO.
 
        PROCEDURE DIVISION.
-       INICIO.
-       DISPLAY "Hello Fucking World!!!"
-       DISPLAY "LOGIN "
-       ACCEPT PASS
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF LOGIN-OK
+               PERFORM 2000-SELECT-MODE THRU 2000-EXIT
+               IF WS-SEARCH-BY-ID
+                   PERFORM 3056-ID-LOOKUP THRU 3056-EXIT
+               ELSE
+                   PERFORM 3000-PROCESS-STUDENTS THRU 3000-EXIT
+                       UNTIL WS-EOF
+               END-IF
+               PERFORM 4000-FINISH THRU 4000-EXIT
+           ELSE
+               DISPLAY "CONTRASENA INCORRECTA"
+           END-IF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE - log the operator in and open the roster *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           PERFORM 1010-GET-CREDENTIALS THRU 1010-EXIT
 
-       OPEN INPUT STUDENT.
-           IF PASS = "MAYASA"
+           MOVE WS-USER-ID TO LOGIN-USER-ID
+           MOVE PASS TO LOGIN-PASSWORD
+           MOVE "NOMBRE" TO LOGIN-PROGRAM
+           CALL "LOGINCHK" USING LOGIN-CONTROL
+
+           IF LOGIN-OK
                DISPLAY " CONTRASEŅA CORRECTA, ENTER PARA CONTINUAR"
-               PERFORM UNTIL WS-EOF='Y'
-                   READ STUDENT INTO WS-STUDENT
-                           AT END MOVE 'Y' TO WS-EOF
-                           NOT AT END DISPLAY WS-STUDENT
-                   END-READ
-               END-PERFORM
+               OPEN INPUT STUDENT
+               PERFORM 1050-READ-CHECKPOINT THRU 1050-EXIT
+               PERFORM 1055-OPEN-REJECT-FILE THRU 1055-EXIT
+               PERFORM 1060-POSITION-STUDENT THRU 1060-EXIT
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  1055-OPEN-REJECT-FILE - a plain run starts REJECT.DAT      *
+      *  fresh; a restart appends to whatever a prior, interrupted  *
+      *  run already wrote so its rejects are not lost.             *
+      *-----------------------------------------------------------*
+       1055-OPEN-REJECT-FILE.
+           IF WS-IS-RESTART
+               OPEN EXTEND REJECT-FILE
+               IF WS-REJECT-STATUS = '05' OR WS-REJECT-STATUS = '35'
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+
+       1055-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  1010-GET-CREDENTIALS - NOMPARM.DAT present means an        *
+      *  unattended (batch) run: take the user ID, password and      *
+      *  D/R mode from it instead of prompting.  Otherwise ACCEPT    *
+      *  them from the terminal as before.                            *
+      *-----------------------------------------------------------*
+       1010-GET-CREDENTIALS.
+           MOVE 'N' TO WS-BATCH-SW
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = '00'
+               MOVE 'Y' TO WS-BATCH-SW
+               READ PARM-FILE
+               CLOSE PARM-FILE
+               MOVE PARM-USER-ID TO WS-USER-ID
+               MOVE PARM-PASSWORD TO PASS
+               MOVE PARM-MODE TO WS-MODE
+               DISPLAY "NOMBRE - UNATTENDED BATCH RUN"
+           ELSE
+               DISPLAY "Hello Fucking World!!!"
+               DISPLAY "LOGIN "
+               DISPLAY "USUARIO"
+               ACCEPT WS-USER-ID
+               ACCEPT PASS
+           END-IF.
+
+       1010-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  1050-READ-CHECKPOINT - pick up where a prior interrupted   *
+      *  run left off, if CHECKPT.DAT exists.                        *
+      *-----------------------------------------------------------*
+       1050-READ-CHECKPOINT.
+           MOVE ZERO TO WS-CHECKPOINT-ID
+           MOVE 'N' TO WS-RESTART-SW
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               MOVE CKPT-STUDENT-ID TO WS-CHECKPOINT-ID
+               MOVE CKPT-TOTAL-COUNT TO WS-TOTAL-COUNT
+               MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+               MOVE 'Y' TO WS-RESTART-SW
+               DISPLAY "RESUMING AFTER STUDENT ID " WS-CHECKPOINT-ID
+           END-IF.
+
+       1050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  1060-POSITION-STUDENT - START the master just past the     *
+      *  last checkpointed STUDENT-ID (or at the beginning when      *
+      *  there was no checkpoint).                                    *
+      *-----------------------------------------------------------*
+       1060-POSITION-STUDENT.
+           MOVE WS-CHECKPOINT-ID TO STUDENT-ID
+           START STUDENT KEY GREATER THAN STUDENT-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SW
+           END-START.
+
+       1060-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-SELECT-MODE - D)isplay to the screen or R)eport to   *
+      *  the paginated roster file.                                 *
+      *-----------------------------------------------------------*
+       2000-SELECT-MODE.
+           IF NOT WS-BATCH-MODE
+               DISPLAY "D)ISPLAY ON SCREEN OR R)EPORT TO ROSTER.DAT ?"
+               ACCEPT WS-MODE
+           END-IF
+
+           IF WS-MODE-REPORT
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+               PERFORM 2050-OPEN-REPORT-FILE THRU 2050-EXIT
+               IF NOT WS-IS-RESTART
+                   PERFORM 2100-WRITE-HEADING THRU 2100-EXIT
+               END-IF
+           ELSE
+               MOVE 'D' TO WS-MODE
+               IF NOT WS-BATCH-MODE
+                   PERFORM 2200-GET-SEARCH-FILTER THRU 2200-EXIT
+               END-IF
+           END-IF.
+
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2050-OPEN-REPORT-FILE - a plain run starts ROSTER.DAT       *
+      *  fresh; a restart appends to whatever a prior, interrupted   *
+      *  run already wrote so those pages are not lost.              *
+      *-----------------------------------------------------------*
+       2050-OPEN-REPORT-FILE.
+           IF WS-IS-RESTART
+               OPEN EXTEND REPORT-FILE
+               IF WS-REPORT-STATUS = '05' OR WS-REPORT-STATUS = '35'
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+
+       2050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2200-GET-SEARCH-FILTER - narrow the interactive display   *
+      *  to a single STUDENT-ID or a name prefix, or show everyone *
+      *  when the operator just presses ENTER.                      *
+      *-----------------------------------------------------------*
+       2200-GET-SEARCH-FILTER.
+           DISPLAY "SEARCH (I)D  (N)AME  (A)LL ROWS ? "
+               WITH NO ADVANCING
+           ACCEPT WS-SEARCH-MODE
+
+           EVALUATE WS-SEARCH-MODE
+               WHEN 'I' WHEN 'i'
+                   MOVE 'I' TO WS-SEARCH-MODE
+                   DISPLAY "STUDENT ID : " WITH NO ADVANCING
+                   ACCEPT WS-SEARCH-ID
+               WHEN 'N' WHEN 'n'
+                   MOVE 'N' TO WS-SEARCH-MODE
+                   DISPLAY "NAME (OR START OF NAME) : "
+                       WITH NO ADVANCING
+                   ACCEPT WS-SEARCH-NAME
+                   IF WS-SEARCH-NAME = SPACES
+                       MOVE 'A' TO WS-SEARCH-MODE
+                   ELSE
+                       MOVE ZERO TO WS-SEARCH-NAME-LEN
+                       INSPECT WS-SEARCH-NAME TALLYING
+                           WS-SEARCH-NAME-LEN FOR CHARACTERS
+                           BEFORE INITIAL SPACE
+                   END-IF
+               WHEN OTHER
+                   MOVE 'A' TO WS-SEARCH-MODE
+           END-EVALUATE.
+
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2100-WRITE-HEADING - start a new report page: title,      *
+      *  run date, page number and column headings.                 *
+      *-----------------------------------------------------------*
+       2100-WRITE-HEADING.
+           ADD 1 TO WS-PAGE-NO
+           MOVE ZERO TO WS-LINE-COUNT
+
+           MOVE WS-PAGE-NO TO WS-HDR-PAGE
+           WRITE REPORT-LINE FROM WS-HDR-1
+
+           MOVE WS-RUN-YYYY TO WS-HDR-YYYY
+           MOVE WS-RUN-MM TO WS-HDR-MM
+           MOVE WS-RUN-DD TO WS-HDR-DD
+           WRITE REPORT-LINE FROM WS-HDR-2
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           WRITE REPORT-LINE FROM WS-HDR-3
+           WRITE REPORT-LINE FROM WS-HDR-4.
+
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3000-PROCESS-STUDENTS - read the next roster row and      *
+      *  either display it or add it to the report.                 *
+      *-----------------------------------------------------------*
+       3000-PROCESS-STUDENTS.
+           READ STUDENT NEXT INTO WS-STUDENT
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+                   GO TO 3000-EXIT
+           END-READ
+
+           ADD 1 TO WS-TOTAL-COUNT
+           PERFORM 3050-VALIDATE-STUDENT THRU 3050-EXIT
+
+           IF WS-VALID-ROW
+               IF WS-MODE-REPORT
+                   PERFORM 3100-WRITE-DETAIL-LINE THRU 3100-EXIT
                ELSE
-                    DISPLAY "CONTRASENA INCORRECTA"
+                   PERFORM 3055-MATCHES-SEARCH THRU 3055-EXIT
+                   IF WS-MATCH
+                       DISPLAY WS-STUDENT
+                       ADD 1 TO WS-SEARCH-MATCH-COUNT
+                       ADD 1 TO WS-SCREEN-COUNT
+                       IF WS-SCREEN-COUNT NOT LESS THAN WS-SCREEN-ROWS
+                           AND NOT WS-BATCH-MODE
+                           PERFORM 3080-PAGE-BREAK THRU 3080-EXIT
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM 3060-WRITE-REJECT THRU 3060-EXIT
            END-IF
-       CLOSE STUDENT.
 
-       STOP RUN.
+           ADD 1 TO WS-SINCE-CHECKPT
+           IF WS-SINCE-CHECKPT NOT LESS THAN WS-CHECKPT-INTERVAL
+               PERFORM 3070-WRITE-CHECKPOINT THRU 3070-EXIT
+           END-IF.
+
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3055-MATCHES-SEARCH - does the current row satisfy the     *
+      *  operator's name filter from 2200-GET-SEARCH-FILTER?  (ID    *
+      *  search no longer comes through here - see 3056-ID-LOOKUP.) *
+      *-----------------------------------------------------------*
+       3055-MATCHES-SEARCH.
+           MOVE 'Y' TO WS-MATCH-SW
+
+           IF WS-SEARCH-BY-NAME
+               IF WS-NAME (1:WS-SEARCH-NAME-LEN) NOT =
+                   WS-SEARCH-NAME (1:WS-SEARCH-NAME-LEN)
+                   MOVE 'N' TO WS-MATCH-SW
+               END-IF
+           END-IF.
+
+       3055-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3056-ID-LOOKUP - a single STUDENT-ID search goes straight  *
+      *  to the indexed master with a keyed READ instead of          *
+      *  scanning every row - this is the direct-lookup capability   *
+      *  req 002 converted CONES.DAT to INDEXED for in the first      *
+      *  place.                                                       *
+      *-----------------------------------------------------------*
+       3056-ID-LOOKUP.
+           MOVE WS-SEARCH-ID TO STUDENT-ID
+           READ STUDENT INTO WS-STUDENT
+               INVALID KEY
+                   DISPLAY "STUDENT ID " WS-SEARCH-ID " NOT FOUND"
+                   GO TO 3056-EXIT
+           END-READ
+
+           ADD 1 TO WS-TOTAL-COUNT
+           PERFORM 3050-VALIDATE-STUDENT THRU 3050-EXIT
+           IF WS-VALID-ROW
+               DISPLAY WS-STUDENT
+           ELSE
+               PERFORM 3060-WRITE-REJECT THRU 3060-EXIT
+           END-IF.
+
+       3056-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3080-PAGE-BREAK - a screen's worth of rows has gone by;    *
+      *  hold the display until the operator presses ENTER.         *
+      *-----------------------------------------------------------*
+       3080-PAGE-BREAK.
+           DISPLAY " "
+           DISPLAY "ENTER PARA CONTINUAR"
+           ACCEPT OPCION
+           MOVE ZERO TO WS-SCREEN-COUNT.
+
+       3080-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3070-WRITE-CHECKPOINT - save the last STUDENT-ID           *
+      *  processed so a killed run can pick back up close to        *
+      *  where it left off.  ROSTER.DAT/REJECT.DAT are CLOSEd and    *
+      *  reopened EXTEND at the same point - LINE SEQUENTIAL WRITEs  *
+      *  only become durable at CLOSE, so without this the rows      *
+      *  libc has already flushed to disk on its own can run ahead   *
+      *  of the last saved checkpoint, and a restart would reprocess *
+      *  and duplicate them.  This keeps "durable on disk" and       *
+      *  "reflected by the checkpoint" at the same row.              *
+      *-----------------------------------------------------------*
+       3070-WRITE-CHECKPOINT.
+           MOVE WS-STUDENT-ID TO CKPT-STUDENT-ID
+           MOVE WS-TOTAL-COUNT TO CKPT-TOTAL-COUNT
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+
+           CLOSE REJECT-FILE
+           OPEN EXTEND REJECT-FILE
+
+           IF WS-MODE-REPORT
+               CLOSE REPORT-FILE
+               OPEN EXTEND REPORT-FILE
+           END-IF
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           MOVE ZERO TO WS-SINCE-CHECKPT.
+
+       3070-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3050-VALIDATE-STUDENT - a blank NAME or a zero/non-        *
+      *  numeric STUDENT-ID means the row was hand-edited badly;    *
+      *  flag it instead of trusting it.                             *
+      *-----------------------------------------------------------*
+       3050-VALIDATE-STUDENT.
+           MOVE 'Y' TO WS-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF WS-STUDENT-ID IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'NON-NUMERIC ID' TO WS-REJECT-REASON
+           ELSE
+               IF WS-STUDENT-ID = ZERO
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'ZERO ID' TO WS-REJECT-REASON
+               END-IF
+           END-IF
+
+           IF WS-NAME = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               IF WS-REJECT-REASON = SPACES
+                   MOVE 'BLANK NAME' TO WS-REJECT-REASON
+               ELSE
+                   MOVE 'ID AND NAME' TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       3050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3060-WRITE-REJECT - shunt a bad row to REJECT.DAT with a   *
+      *  reason code instead of displaying or reporting it.          *
+      *-----------------------------------------------------------*
+       3060-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE WS-STUDENT-ID TO WS-REJ-ID
+           MOVE WS-NAME TO WS-REJ-NAME
+           MOVE WS-REJECT-REASON TO WS-REJ-REASON
+           WRITE REJECT-LINE FROM WS-REJECT-LINE.
+
+       3060-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3100-WRITE-DETAIL-LINE - write one roster row to the      *
+      *  report, breaking to a new page first when the current      *
+      *  page is full.                                               *
+      *-----------------------------------------------------------*
+       3100-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+               PERFORM 2100-WRITE-HEADING THRU 2100-EXIT
+           END-IF
+
+           MOVE WS-STUDENT-ID TO WS-DTL-ID
+           MOVE WS-NAME TO WS-DTL-NAME
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  4000-FINISH - write the final count and close the report  *
+      *-----------------------------------------------------------*
+       4000-FINISH.
+           IF WS-MODE-REPORT
+               MOVE WS-TOTAL-COUNT TO WS-TOT-COUNT
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+               WRITE REPORT-LINE FROM WS-TOTAL-LINE
+               CLOSE REPORT-FILE
+           END-IF
+           IF WS-SEARCH-BY-NAME AND WS-SEARCH-MATCH-COUNT = ZERO
+               DISPLAY "NO STUDENT FOUND MATCHING THAT NAME"
+           END-IF
+           PERFORM 4050-EXCEPTION-REPORT THRU 4050-EXIT
+           CALL "CBL_DELETE_FILE" USING WS-CHECKPT-FILENAME.
+
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  4050-EXCEPTION-REPORT - short end-of-run summary of how    *
+      *  many rows were rejected, if any.                            *
+      *-----------------------------------------------------------*
+       4050-EXCEPTION-REPORT.
+           IF WS-REJECT-COUNT > ZERO
+               DISPLAY " "
+               DISPLAY "EXCEPTION REPORT"
+               DISPLAY "STUDENTS READ    : " WS-TOTAL-COUNT
+               DISPLAY "ROWS REJECTED    : " WS-REJECT-COUNT
+               DISPLAY "SEE REJECT.DAT FOR DETAIL"
+           END-IF.
+
+       4050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  9000-TERMINATE - close the roster.                         *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-STUDENT-STATUS = '00' OR WS-STUDENT-STATUS = '10'
+                   OR WS-STUDENT-STATUS = '23'
+               CLOSE STUDENT
+               CLOSE REJECT-FILE
+           END-IF.
+
+       9000-EXIT.
+           EXIT.
