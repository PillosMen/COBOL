@@ -0,0 +1,257 @@
+      ******************************************************************
+      * Program:      GRDMAINT
+      * Author:       PILLOS
+      * Installation: STUDENT RECORDS
+      * Date-Written: 09/08/26
+      * Date-Compiled:
+      * Purpose:      Maintenance screen for GRADES.DAT - add, change
+      *               or delete a course/score/letter-grade row for a
+      *               STUDENT-ID, the same way STUMAINT maintains
+      *               CONES.DAT.  Without this program nothing ever
+      *               WRITEs a GRADE-RECORD, so TRANSCPT can only ever
+      *               print blank grade columns.
+      * Tectonics:    cobc -x GRDMAINT.COB LOGINCHK.COB
+      * Mod history:
+      *   09/08/26  PILLOS  Initial version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRDMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADES-FILE ASSIGN TO 'GRADES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GRADE-STUDENT-ID
+               FILE STATUS IS WS-GRADE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADES-FILE.
+           COPY GRADEREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-GRADE-STATUS          PIC X(02).
+           88  WS-GRADE-OK              VALUE '00'.
+           88  WS-GRADE-NOT-OPEN        VALUE '35'.
+       01  WS-DONE-SW               PIC X(01)   VALUE 'N'.
+           88  WS-DONE                  VALUE 'Y'.
+       01  WS-OPCION                PIC X(01).
+       01  WS-VALID-SW              PIC X(01)   VALUE 'Y'.
+           88  WS-VALID-ROW             VALUE 'Y'.
+
+       77  WS-USER-ID               PIC X(08).
+       77  PASS                     PIC X(10).
+       COPY LOGINLNK.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1500-VALIDATE-LOGIN THRU 1500-EXIT
+           IF LOGIN-OK
+               PERFORM 1000-INITIALIZE THRU 1000-EXIT
+               IF WS-GRADE-OK
+                   PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+                       UNTIL WS-DONE
+               ELSE
+                   DISPLAY "GRADES.DAT COULD NOT BE OPENED - STATUS "
+                       WS-GRADE-STATUS
+               END-IF
+               PERFORM 9000-TERMINATE THRU 9000-EXIT
+           ELSE
+               DISPLAY "CONTRASENA INCORRECTA"
+           END-IF
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      *  1500-VALIDATE-LOGIN - the operator needs the same access   *
+      *  TRANSCPT requires before this program will touch           *
+      *  GRADES.DAT.                                                 *
+      *-----------------------------------------------------------*
+       1500-VALIDATE-LOGIN.
+           DISPLAY "GRADE MAINTENANCE - LOGIN"
+           DISPLAY "USUARIO"
+           ACCEPT WS-USER-ID
+           ACCEPT PASS
+
+           MOVE WS-USER-ID TO LOGIN-USER-ID
+           MOVE PASS TO LOGIN-PASSWORD
+           MOVE "GRDMAINT" TO LOGIN-PROGRAM
+           CALL "LOGINCHK" USING LOGIN-CONTROL.
+
+       1500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE - open the master, creating it the first  *
+      *  time this program is ever run.                            *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O GRADES-FILE
+           IF WS-GRADE-NOT-OPEN
+               OPEN OUTPUT GRADES-FILE
+               CLOSE GRADES-FILE
+               OPEN I-O GRADES-FILE
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-PROCESS-MENU - one pass through the maintenance menu *
+      *-----------------------------------------------------------*
+       2000-PROCESS-MENU.
+           DISPLAY " "
+           DISPLAY "GRADE MAINTENANCE  -  A)DD  C)HANGE  D)ELETE  X)IT"
+           ACCEPT WS-OPCION
+
+           EVALUATE WS-OPCION
+               WHEN 'A' WHEN 'a'
+                   PERFORM 3000-ADD-GRADE THRU 3000-EXIT
+               WHEN 'C' WHEN 'c'
+                   PERFORM 4000-CHANGE-GRADE THRU 4000-EXIT
+               WHEN 'D' WHEN 'd'
+                   PERFORM 5000-DELETE-GRADE THRU 5000-EXIT
+               WHEN 'X' WHEN 'x'
+                   MOVE 'Y' TO WS-DONE-SW
+               WHEN OTHER
+                   DISPLAY "INVALID OPTION"
+           END-EVALUATE.
+
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3000-ADD-GRADE - prompt for a new GRADE-STUDENT-ID/course/ *
+      *  score/letter row and WRITE it directly to the master.     *
+      *-----------------------------------------------------------*
+       3000-ADD-GRADE.
+           MOVE SPACES TO GRADE-RECORD
+           DISPLAY "STUDENT ID (5 DIGITS) : " WITH NO ADVANCING
+           ACCEPT GRADE-STUDENT-ID
+           DISPLAY "COURSE                : " WITH NO ADVANCING
+           ACCEPT GRADE-COURSE
+           DISPLAY "SCORE (0-100)         : " WITH NO ADVANCING
+           ACCEPT GRADE-SCORE
+           DISPLAY "LETTER GRADE          : " WITH NO ADVANCING
+           ACCEPT GRADE-LETTER
+
+           PERFORM 3500-VALIDATE-GRADE THRU 3500-EXIT
+           IF NOT WS-VALID-ROW
+               GO TO 3000-EXIT
+           END-IF
+
+           WRITE GRADE-RECORD
+               INVALID KEY
+                   DISPLAY "STUDENT ID ALREADY HAS A GRADE ROW"
+                   GO TO 3000-EXIT
+           END-WRITE
+           DISPLAY "GRADE ADDED".
+
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  4000-CHANGE-GRADE - look a row up by STUDENT-ID and        *
+      *  REWRITE the corrected course/score/letter.                 *
+      *-----------------------------------------------------------*
+       4000-CHANGE-GRADE.
+           DISPLAY "STUDENT ID TO CHANGE  : " WITH NO ADVANCING
+           ACCEPT GRADE-STUDENT-ID
+           READ GRADES-FILE
+               INVALID KEY
+                   DISPLAY "STUDENT ID NOT FOUND"
+                   GO TO 4000-EXIT
+           END-READ
+
+           DISPLAY "COURSE                : " WITH NO ADVANCING
+           ACCEPT GRADE-COURSE
+           DISPLAY "SCORE (0-100)         : " WITH NO ADVANCING
+           ACCEPT GRADE-SCORE
+           DISPLAY "LETTER GRADE          : " WITH NO ADVANCING
+           ACCEPT GRADE-LETTER
+
+           PERFORM 3500-VALIDATE-GRADE THRU 3500-EXIT
+           IF NOT WS-VALID-ROW
+               GO TO 4000-EXIT
+           END-IF
+
+           REWRITE GRADE-RECORD
+               INVALID KEY
+                   DISPLAY "REWRITE FAILED"
+                   GO TO 4000-EXIT
+           END-REWRITE
+           DISPLAY "GRADE CHANGED".
+
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3500-VALIDATE-GRADE - reject a zero/non-numeric STUDENT-   *
+      *  ID, a blank COURSE or a non-numeric/out-of-range SCORE     *
+      *  before it reaches the master.                              *
+      *-----------------------------------------------------------*
+       3500-VALIDATE-GRADE.
+           MOVE 'Y' TO WS-VALID-SW
+
+           IF GRADE-STUDENT-ID IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+               DISPLAY "STUDENT ID MUST BE NUMERIC"
+           ELSE
+               IF GRADE-STUDENT-ID = ZERO
+                   MOVE 'N' TO WS-VALID-SW
+                   DISPLAY "STUDENT ID MAY NOT BE ZERO"
+               END-IF
+           END-IF
+
+           IF GRADE-COURSE = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               DISPLAY "COURSE MAY NOT BE BLANK"
+           END-IF
+
+           IF GRADE-SCORE IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+               DISPLAY "SCORE MUST BE NUMERIC"
+           ELSE
+               IF GRADE-SCORE > 100
+                   MOVE 'N' TO WS-VALID-SW
+                   DISPLAY "SCORE MAY NOT EXCEED 100"
+               END-IF
+           END-IF.
+
+       3500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  5000-DELETE-GRADE - look a row up by STUDENT-ID and        *
+      *  remove it.                                                  *
+      *-----------------------------------------------------------*
+       5000-DELETE-GRADE.
+           DISPLAY "STUDENT ID TO DELETE  : " WITH NO ADVANCING
+           ACCEPT GRADE-STUDENT-ID
+           READ GRADES-FILE
+               INVALID KEY
+                   DISPLAY "STUDENT ID NOT FOUND"
+                   GO TO 5000-EXIT
+           END-READ
+
+           DELETE GRADES-FILE
+               INVALID KEY
+                   DISPLAY "DELETE FAILED"
+                   GO TO 5000-EXIT
+           END-DELETE
+           DISPLAY "GRADE DELETED".
+
+       5000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  9000-TERMINATE - close up shop.                            *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-GRADE-OK
+               CLOSE GRADES-FILE
+           END-IF.
+
+       9000-EXIT.
+           EXIT.
