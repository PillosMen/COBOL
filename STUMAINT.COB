@@ -0,0 +1,269 @@
+      ******************************************************************
+      * Program:      STUMAINT
+      * Author:       PILLOS
+      * Installation: STUDENT RECORDS
+      * Date-Written: 09/08/26
+      * Date-Compiled:
+      * Purpose:      Maintenance screen for CONES.DAT - add, change
+      *               or delete a STUDENT-ID/NAME row, in the same
+      *               ACCEPT/DISPLAY style Ventanas uses, instead of
+      *               hand-editing the flat file.
+      * Tectonics:    cobc -x STUMAINT.COB
+      * Mod history:
+      *   09/08/26  PILLOS  Initial version - CONES.DAT was still LINE
+      *                     SEQUENTIAL, so a change meant rebuilding
+      *                     the whole file.
+      *   09/08/26  PILLOS  CONES.DAT converted to INDEXED keyed on
+      *                     STUDENT-ID, so add/change/delete are now
+      *                     direct WRITE/REWRITE/DELETE against the
+      *                     master - no more full-file rebuild.
+      *   09/08/26  PILLOS  Now logs the operator in through LOGINCHK
+      *                     before touching CONES.DAT - a program that
+      *                     can DELETE a student needs at least the
+      *                     login NOMBRE requires just to read it.
+      *   09/08/26  PILLOS  ADD/CHANGE now run the same STUDENT-ID/NAME
+      *                     validation NOMBRE uses to reject bad rows,
+      *                     so this program cannot write exactly the
+      *                     rows NOMBRE would refuse to read back.
+      *                     1000-INITIALIZE also now refuses to run
+      *                     when the OPEN comes back with any status
+      *                     other than success, instead of silently
+      *                     continuing against a file that never
+      *                     actually opened.  Dropped an unused
+      *                     WORKING-STORAGE item left over from an
+      *                     earlier draft.
+      *   09/08/26  PILLOS  9000-TERMINATE now only CLOSEs STUDENT
+      *                     when the OPEN actually succeeded, matching
+      *                     the refusal added to 1000-INITIALIZE above.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO 'CONES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT.
+           COPY STUDENT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-STUDENT-STATUS        PIC X(02).
+           88  WS-STUDENT-OK            VALUE '00'.
+           88  WS-STUDENT-NOT-OPEN      VALUE '35'.
+       01  WS-DONE-SW               PIC X(01)   VALUE 'N'.
+           88  WS-DONE                  VALUE 'Y'.
+       01  WS-OPCION                PIC X(01).
+       01  WS-VALID-SW              PIC X(01)   VALUE 'Y'.
+           88  WS-VALID-ROW             VALUE 'Y'.
+
+       77  WS-USER-ID               PIC X(08).
+       77  PASS                     PIC X(10).
+       COPY LOGINLNK.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1500-VALIDATE-LOGIN THRU 1500-EXIT
+           IF LOGIN-OK
+               PERFORM 1000-INITIALIZE THRU 1000-EXIT
+               PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+                   UNTIL WS-DONE
+               PERFORM 9000-TERMINATE THRU 9000-EXIT
+           ELSE
+               DISPLAY "CONTRASENA INCORRECTA"
+           END-IF
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      *  1500-VALIDATE-LOGIN - the operator must hold at least the *
+      *  same access NOMBRE requires before this program will       *
+      *  touch CONES.DAT.                                            *
+      *-----------------------------------------------------------*
+       1500-VALIDATE-LOGIN.
+           DISPLAY "STUDENT MAINTENANCE - LOGIN"
+           DISPLAY "USUARIO"
+           ACCEPT WS-USER-ID
+           ACCEPT PASS
+
+           MOVE WS-USER-ID TO LOGIN-USER-ID
+           MOVE PASS TO LOGIN-PASSWORD
+           MOVE "STUMAINT" TO LOGIN-PROGRAM
+           CALL "LOGINCHK" USING LOGIN-CONTROL.
+
+       1500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE - open the master, creating it the first  *
+      *  time this program is ever run.  Any other non-zero status *
+      *  (e.g. an old LINE SEQUENTIAL CONES.DAT that was never run *
+      *  through the one-time indexed conversion) is refused        *
+      *  rather than run with the file not actually open.           *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O STUDENT
+           IF WS-STUDENT-NOT-OPEN
+               OPEN OUTPUT STUDENT
+               CLOSE STUDENT
+               OPEN I-O STUDENT
+           END-IF
+
+           IF NOT WS-STUDENT-OK
+               DISPLAY "CONES.DAT COULD NOT BE OPENED - STATUS "
+                   WS-STUDENT-STATUS
+               DISPLAY "IF THIS IS A PRE-CONVERSION LINE SEQUENTIAL"
+               DISPLAY "CONES.DAT IT MUST BE RE-LOADED INTO THE"
+               DISPLAY "INDEXED FILE BEFORE STUMAINT CAN RUN"
+               MOVE 'Y' TO WS-DONE-SW
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-PROCESS-MENU - one pass through the maintenance menu *
+      *-----------------------------------------------------------*
+       2000-PROCESS-MENU.
+           DISPLAY " "
+           DISPLAY "STUDENT MAINTENANCE - A)DD  C)HANGE  D)ELETE  X)IT"
+           ACCEPT WS-OPCION
+
+           EVALUATE WS-OPCION
+               WHEN 'A' WHEN 'a'
+                   PERFORM 3000-ADD-STUDENT THRU 3000-EXIT
+               WHEN 'C' WHEN 'c'
+                   PERFORM 4000-CHANGE-STUDENT THRU 4000-EXIT
+               WHEN 'D' WHEN 'd'
+                   PERFORM 5000-DELETE-STUDENT THRU 5000-EXIT
+               WHEN 'X' WHEN 'x'
+                   MOVE 'Y' TO WS-DONE-SW
+               WHEN OTHER
+                   DISPLAY "INVALID OPTION"
+           END-EVALUATE.
+
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3000-ADD-STUDENT - prompt for a new STUDENT-ID/NAME row    *
+      *  and WRITE it directly to the master.                      *
+      *-----------------------------------------------------------*
+       3000-ADD-STUDENT.
+           MOVE SPACES TO NAME
+           DISPLAY "STUDENT ID (5 DIGITS) : " WITH NO ADVANCING
+           ACCEPT STUDENT-ID
+           DISPLAY "NAME                  : " WITH NO ADVANCING
+           ACCEPT NAME
+
+           PERFORM 3500-VALIDATE-STUDENT THRU 3500-EXIT
+           IF NOT WS-VALID-ROW
+               GO TO 3000-EXIT
+           END-IF
+
+           WRITE STUDENT-FILE
+               INVALID KEY
+                   DISPLAY "STUDENT ID ALREADY EXISTS"
+                   GO TO 3000-EXIT
+           END-WRITE
+           DISPLAY "STUDENT ADDED".
+
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  4000-CHANGE-STUDENT - look a student up by ID and         *
+      *  REWRITE the corrected name.                                *
+      *-----------------------------------------------------------*
+       4000-CHANGE-STUDENT.
+           DISPLAY "STUDENT ID TO CHANGE  : " WITH NO ADVANCING
+           ACCEPT STUDENT-ID
+           READ STUDENT
+               INVALID KEY
+                   DISPLAY "STUDENT ID NOT FOUND"
+                   GO TO 4000-EXIT
+           END-READ
+
+           DISPLAY "CORRECTED NAME        : " WITH NO ADVANCING
+           ACCEPT NAME
+
+           PERFORM 3500-VALIDATE-STUDENT THRU 3500-EXIT
+           IF NOT WS-VALID-ROW
+               GO TO 4000-EXIT
+           END-IF
+
+           REWRITE STUDENT-FILE
+               INVALID KEY
+                   DISPLAY "REWRITE FAILED"
+                   GO TO 4000-EXIT
+           END-REWRITE
+           DISPLAY "STUDENT CHANGED".
+
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3500-VALIDATE-STUDENT - reject a zero/non-numeric STUDENT- *
+      *  ID or a blank NAME, the same rows NOMBRE's own validation  *
+      *  refuses to display or report, before they ever reach the   *
+      *  master.                                                     *
+      *-----------------------------------------------------------*
+       3500-VALIDATE-STUDENT.
+           MOVE 'Y' TO WS-VALID-SW
+
+           IF STUDENT-ID IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+               DISPLAY "STUDENT ID MUST BE NUMERIC"
+           ELSE
+               IF STUDENT-ID = ZERO
+                   MOVE 'N' TO WS-VALID-SW
+                   DISPLAY "STUDENT ID MAY NOT BE ZERO"
+               END-IF
+           END-IF
+
+           IF NAME = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               DISPLAY "NAME MAY NOT BE BLANK"
+           END-IF.
+
+       3500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  5000-DELETE-STUDENT - look a student up by ID and remove  *
+      *  the record.                                                *
+      *-----------------------------------------------------------*
+       5000-DELETE-STUDENT.
+           DISPLAY "STUDENT ID TO DELETE  : " WITH NO ADVANCING
+           ACCEPT STUDENT-ID
+           READ STUDENT
+               INVALID KEY
+                   DISPLAY "STUDENT ID NOT FOUND"
+                   GO TO 5000-EXIT
+           END-READ
+
+           DELETE STUDENT
+               INVALID KEY
+                   DISPLAY "DELETE FAILED"
+                   GO TO 5000-EXIT
+           END-DELETE
+           DISPLAY "STUDENT DELETED".
+
+       5000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  9000-TERMINATE - close up shop.                           *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-STUDENT-OK
+               CLOSE STUDENT
+           END-IF.
+
+       9000-EXIT.
+           EXIT.
