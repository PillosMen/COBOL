@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook:  LOGINLNK.CPY
+      * Author:    PILLOS
+      * Date:      09/08/26
+      * Purpose:   LINKAGE record passed between a calling program and
+      *            LOGINCHK to request a login check and get the
+      *            result back.  Caller fills in the -REQUEST group,
+      *            LOGINCHK fills in the -RESULT group.
+      * Mod history:
+      *   09/08/26  PILLOS  Initial version.
+      ******************************************************************
+       01  LOGIN-CONTROL.
+           05  LOGIN-USER-ID        PIC X(08).
+           05  LOGIN-PASSWORD       PIC X(10).
+           05  LOGIN-PROGRAM        PIC X(08).
+           05  LOGIN-RESULT         PIC X(01).
+               88  LOGIN-OK                 VALUE 'Y'.
+               88  LOGIN-FAILED             VALUE 'N'.
+           05  LOGIN-ROLE           PIC X(01).
+           05  LOGIN-REASON         PIC X(20).
