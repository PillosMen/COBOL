@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook:  USRREC.CPY
+      * Author:    PILLOS
+      * Date:      09/08/26
+      * Purpose:   Record layout for the USERS.DAT login master.
+      *            Shared by LOGINCHK, USRMAINT and any program that
+      *            needs to validate a user ID / password / role.
+      * Mod history:
+      *   09/08/26  PILLOS  Initial version - shared credentials file.
+      ******************************************************************
+       01  USER-RECORD.
+           05  USER-ID              PIC X(08).
+           05  USER-PASSWORD        PIC X(10).
+           05  USER-ROLE            PIC X(01).
+               88  USER-ROLE-VENTANAS       VALUE 'V'.
+               88  USER-ROLE-NOMBRE         VALUE 'N'.
+               88  USER-ROLE-BOTH           VALUE 'B'.
+               88  USER-ROLE-ADMIN          VALUE 'A'.
+           05  USER-STATUS          PIC X(01).
+               88  USER-STATUS-ACTIVE       VALUE 'A'.
+               88  USER-STATUS-INACTIVE     VALUE 'I'.
+           05  FILLER               PIC X(10).
