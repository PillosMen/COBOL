@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook:  STUDENT.CPY
+      * Author:    PILLOS
+      * Date:      09/08/26
+      * Purpose:   Record layout for CONES.DAT, the student roster.
+      *            Pulled out of NOMBRE into a copybook once a second
+      *            program (STUMAINT) needed the identical layout.
+      * Mod history:
+      *   09/08/26  PILLOS  Initial version (moved out of NOMBRE).
+      ******************************************************************
+       01  STUDENT-FILE.
+           05  STUDENT-ID           PIC 9(05).
+           05  NAME                 PIC A(25).
