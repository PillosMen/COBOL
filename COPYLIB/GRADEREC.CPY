@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook:  GRADEREC.CPY
+      * Author:    PILLOS
+      * Date:      09/08/26
+      * Purpose:   Record layout for GRADES.DAT, the enrollment/
+      *            grades master.  Keyed on GRADE-STUDENT-ID the same
+      *            way CONES.DAT is keyed on STUDENT-ID, so the two
+      *            files can be matched together by TRANSCPT.
+      * Mod history:
+      *   09/08/26  PILLOS  Initial version.
+      ******************************************************************
+       01  GRADE-RECORD.
+           05  GRADE-STUDENT-ID     PIC 9(05).
+           05  GRADE-COURSE         PIC X(10).
+           05  GRADE-SCORE          PIC 9(03).
+           05  GRADE-LETTER         PIC X(01).
+           05  FILLER               PIC X(10).
