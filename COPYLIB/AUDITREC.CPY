@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook:  AUDITREC.CPY
+      * Author:    PILLOS
+      * Date:      09/08/26
+      * Purpose:   One line of the shared login audit log
+      *            (AUDIT.LOG).  Written by LOGINCHK for every
+      *            login attempt against Ventanas or NOMBRE.
+      * Mod history:
+      *   09/08/26  PILLOS  Initial version.
+      *   09/08/26  PILLOS  Widened AUDIT-DATE from X(08) to X(10) -
+      *                     it holds a hyphenated YYYY-MM-DD (10
+      *                     characters) and the STRING that builds it
+      *                     was silently truncating the day off every
+      *                     line.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-DATE           PIC X(10).
+           05  FILLER               PIC X(01)   VALUE SPACE.
+           05  AUDIT-TIME           PIC X(08).
+           05  FILLER               PIC X(01)   VALUE SPACE.
+           05  AUDIT-PROGRAM        PIC X(08).
+           05  FILLER               PIC X(01)   VALUE SPACE.
+           05  AUDIT-USER-ID        PIC X(08).
+           05  FILLER               PIC X(01)   VALUE SPACE.
+           05  AUDIT-RESULT         PIC X(04).
